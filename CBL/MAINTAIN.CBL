@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   BUDGET-MAINTAIN.
+       AUTHOR.       Markku Sukanen.
+       DATE-WRITTEN. August 8, 2026.
+      ******************************************************************
+      *
+      * Small interactive data-entry tool for the budget ledger: asks
+      * for an amount, a DATAPOTN mode and a comment, validates the
+      * amount against the ledger's numeric shape, and appends a
+      * correctly-formatted record to whichever ledger file is named
+      * on the command line (DATA/BUDGET.DTA by default).
+      *
+      * The target file's extension picks the record layout: '.CSV'
+      * appends a ';'-delimited line in the CSV variant's format,
+      * anything else appends a fixed CHANGE/RECORD-MODE/COMMENT line
+      * in BUDGET-MAIN's format.
+      *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUDGET-FILE-FIXED    ASSIGN TO DYNAMIC
+                                                  WS-LEDGER-FILE-NAME
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-FIXED-STATUS.
+           SELECT BUDGET-FILE-CSV      ASSIGN TO DYNAMIC
+                                                  WS-LEDGER-FILE-NAME
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-CSV-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BUDGET-FILE-FIXED
+           RECORD IS VARYING IN SIZE
+           FROM 9 TO 45 CHARACTERS
+           DEPENDING ON WS-FIXED-RECORD-LENGTH.
+       01  FIXED-BUDGET-RECORD.
+           05  CHANGE                  PIC -(5)9.99.
+           05  RECORD-MODE             PIC X.
+               COPY DATAPOTN.
+           05  COMMENT                 PIC X(30).
+           05  REPEAT-COUNT            PIC 99.
+           05  CURRENCY-CODE           PIC XXX.
+       FD  BUDGET-FILE-CSV.
+       01  CSV-BUDGET-RECORD.
+           COPY CSVLINE.
+       WORKING-STORAGE SECTION.
+       01  WS-FIXED-RECORD-LENGTH      PIC 9(4) COMP.
+       01  WS-FIXED-STATUS             PIC XX VALUE '00'.
+       01  WS-CSV-STATUS               PIC XX VALUE '00'.
+       01  WS-LEDGER-FILE-NAME         PIC X(80)
+                                       VALUE 'DATA/BUDGET.DTA'.
+       01  WS-UPPER-FILE-NAME          PIC X(80).
+      *    PARM may carry BUDGET-MAIN's whole switch grammar (e.g.
+      *    'DATA/BUDGET.DTA TOPEXP'); only the first whitespace-
+      *    delimited token is the ledger name (see DETERMINE-LEDGER-
+      *    FILE), same as BUDGET-MAIN's own PARSE-PARM.
+       01  WS-PARM-RAW                 PIC X(100).
+       01  WS-CSV-SWITCH               PIC X VALUE 'N'.
+           88  CSV-LEDGER              VALUE 'Y'.
+
+       01  WS-INPUT-AMOUNT             PIC X(10).
+       01  WS-NUMVAL-AMOUNT            PIC S9(8)V99.
+       01  WS-AMOUNT                   PIC S9(5)V99 USAGE COMP-3
+                                       VALUE 0.
+       01  WS-AMOUNT-DISPLAY           PIC -(5)9.99.
+       01  WS-AMOUNT-SWITCH            PIC X VALUE 'N'.
+           88  WS-AMOUNT-VALID         VALUE 'Y'.
+
+       01  WS-INPUT-MODE               PIC X VALUE 'A'.
+           COPY DATAPOTN.
+       01  WS-MODE-SWITCH              PIC X VALUE 'N'.
+           88  WS-MODE-VALID           VALUE 'Y'.
+
+       01  WS-INPUT-COMMENT            PIC X(30).
+
+       01  WS-INPUT-REPEAT             PIC X(03).
+       01  WS-REPEAT-COUNT             PIC 99 VALUE 0.
+       01  WS-REPEAT-SWITCH            PIC X VALUE 'N'.
+           88  WS-REPEAT-VALID         VALUE 'Y'.
+
+       01  WS-INPUT-CURRENCY           PIC X(03) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           PERFORM DETERMINE-LEDGER-FILE.
+           PERFORM PROMPT-FOR-AMOUNT UNTIL WS-AMOUNT-VALID.
+      *    Every ledger gets asked its DATAPOTN mode, CSV included -
+      *    it is how APPEND-CSV-ENTRY knows to write a '#' opening
+      *    line for an initial entry.  The CSV layout has no
+      *    REPEAT-COUNT column of its own, so a recurring CSV entry
+      *    is appended as a plain actual line; only the fixed layout
+      *    persists the repeat count.
+           PERFORM PROMPT-FOR-MODE UNTIL WS-MODE-VALID.
+           IF NOT CSV-LEDGER AND REC-RECURRING OF WS-INPUT-MODE THEN
+               PERFORM PROMPT-FOR-REPEAT UNTIL WS-REPEAT-VALID
+           END-IF.
+           PERFORM PROMPT-FOR-COMMENT.
+           PERFORM PROMPT-FOR-CURRENCY.
+           PERFORM APPEND-ENTRY.
+           DISPLAY 'Appended to '
+                   FUNCTION TRIM(WS-LEDGER-FILE-NAME) '.'.
+           GOBACK.
+
+       DETERMINE-LEDGER-FILE.
+           ACCEPT WS-LEDGER-FILE-NAME FROM COMMAND-LINE.
+           IF WS-LEDGER-FILE-NAME EQUAL SPACES THEN
+               MOVE SPACES TO WS-PARM-RAW
+               ACCEPT WS-PARM-RAW FROM ENVIRONMENT 'PARM'
+               UNSTRING WS-PARM-RAW
+                   DELIMITED BY ALL SPACE
+                   INTO WS-LEDGER-FILE-NAME
+               END-UNSTRING
+           END-IF.
+           IF WS-LEDGER-FILE-NAME EQUAL SPACES THEN
+               MOVE 'DATA/BUDGET.DTA' TO WS-LEDGER-FILE-NAME
+           END-IF.
+           MOVE FUNCTION UPPER-CASE(WS-LEDGER-FILE-NAME)
+               TO WS-UPPER-FILE-NAME.
+      *    Guard the reference modification below: a name that trims
+      *    to 4 characters or fewer has no room for a '.CSV' suffix,
+      *    and LENGTH(...) - 3 would be a zero or negative start
+      *    position.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-UPPER-FILE-NAME)) > 3
+               AND WS-UPPER-FILE-NAME(
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-UPPER-FILE-NAME))
+                   - 3:4) = '.CSV' THEN
+               SET CSV-LEDGER TO TRUE
+           END-IF.
+           EXIT PARAGRAPH.
+
+       PROMPT-FOR-AMOUNT.
+           DISPLAY 'Amount (e.g. -12.34 or 12.34): ' WITH NO ADVANCING.
+           ACCEPT WS-INPUT-AMOUNT.
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-INPUT-AMOUNT))
+                   NOT = 0 THEN
+               DISPLAY 'Not a valid amount, try again.'
+           ELSE
+               COMPUTE WS-NUMVAL-AMOUNT
+                     = FUNCTION NUMVAL(FUNCTION TRIM(WS-INPUT-AMOUNT))
+               END-COMPUTE
+               MOVE WS-NUMVAL-AMOUNT TO WS-AMOUNT
+               IF WS-AMOUNT NOT = WS-NUMVAL-AMOUNT THEN
+                   DISPLAY 'Amount does not fit -(5)9.99, try again.'
+               ELSE
+                   MOVE WS-AMOUNT TO WS-AMOUNT-DISPLAY
+                   SET WS-AMOUNT-VALID TO TRUE
+               END-IF
+           END-IF.
+           EXIT PARAGRAPH.
+
+       PROMPT-FOR-MODE.
+           DISPLAY
+               'Mode (I=initial, A=actual, P=potential, R=recurring) '
+               '[A]: ' WITH NO ADVANCING.
+           ACCEPT WS-INPUT-MODE.
+           IF WS-INPUT-MODE = SPACE THEN
+               MOVE 'A' TO WS-INPUT-MODE
+           END-IF.
+           MOVE FUNCTION UPPER-CASE(WS-INPUT-MODE) TO WS-INPUT-MODE.
+           EVALUATE TRUE
+               WHEN REC-INITIAL OF WS-INPUT-MODE
+               WHEN REC-ACTUAL OF WS-INPUT-MODE
+               WHEN REC-POTENTIAL OF WS-INPUT-MODE
+               WHEN REC-RECURRING OF WS-INPUT-MODE
+                   SET WS-MODE-VALID TO TRUE
+               WHEN OTHER
+                   DISPLAY 'Mode must be I, A, P or R, try again.'
+           END-EVALUATE.
+           EXIT PARAGRAPH.
+
+       PROMPT-FOR-REPEAT.
+           DISPLAY 'Repeat over how many periods: ' WITH NO ADVANCING.
+           ACCEPT WS-INPUT-REPEAT.
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-INPUT-REPEAT))
+                   NOT = 0 THEN
+               DISPLAY 'Not a valid count, try again.'
+           ELSE
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-INPUT-REPEAT))
+                   TO WS-REPEAT-COUNT
+               IF WS-REPEAT-COUNT = 0 THEN
+                   DISPLAY 'Repeat count must be at least 1, try again.'
+               ELSE
+                   SET WS-REPEAT-VALID TO TRUE
+               END-IF
+           END-IF.
+           EXIT PARAGRAPH.
+
+       PROMPT-FOR-COMMENT.
+           DISPLAY 'Comment: ' WITH NO ADVANCING.
+           ACCEPT WS-INPUT-COMMENT.
+           EXIT PARAGRAPH.
+
+       PROMPT-FOR-CURRENCY.
+           DISPLAY
+               'Currency code (blank for the ledger''s default): '
+               WITH NO ADVANCING.
+           ACCEPT WS-INPUT-CURRENCY.
+           MOVE FUNCTION UPPER-CASE(WS-INPUT-CURRENCY)
+               TO WS-INPUT-CURRENCY.
+           EXIT PARAGRAPH.
+
+       APPEND-ENTRY.
+           IF CSV-LEDGER THEN
+               PERFORM APPEND-CSV-ENTRY
+           ELSE
+               PERFORM APPEND-FIXED-ENTRY
+           END-IF.
+           EXIT PARAGRAPH.
+
+       APPEND-FIXED-ENTRY.
+           MOVE WS-AMOUNT-DISPLAY TO CHANGE OF FIXED-BUDGET-RECORD.
+           MOVE WS-INPUT-MODE TO RECORD-MODE OF FIXED-BUDGET-RECORD.
+           MOVE WS-INPUT-COMMENT TO COMMENT OF FIXED-BUDGET-RECORD.
+           MOVE WS-REPEAT-COUNT TO REPEAT-COUNT OF FIXED-BUDGET-RECORD.
+           MOVE WS-INPUT-CURRENCY
+               TO CURRENCY-CODE OF FIXED-BUDGET-RECORD.
+           MOVE 45 TO WS-FIXED-RECORD-LENGTH.
+           OPEN EXTEND BUDGET-FILE-FIXED.
+      *    Brand-new ledger: nothing for EXTEND to append to yet, so
+      *    fall back to creating it (see MAIN.CBL's APPEND-AUDIT-LINE).
+           IF WS-FIXED-STATUS = '35' THEN
+               OPEN OUTPUT BUDGET-FILE-FIXED
+           END-IF.
+           WRITE FIXED-BUDGET-RECORD.
+           CLOSE BUDGET-FILE-FIXED.
+           EXIT PARAGRAPH.
+
+       APPEND-CSV-ENTRY.
+           MOVE SPACES TO CSV-LINE.
+           IF REC-INITIAL OF WS-INPUT-MODE THEN
+               STRING '#' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-AMOUNT-DISPLAY) DELIMITED BY SIZE
+                      INTO CSV-LINE
+               END-STRING
+           ELSE
+               IF WS-INPUT-CURRENCY = SPACES THEN
+                   STRING FUNCTION TRIM(WS-AMOUNT-DISPLAY)
+                                        DELIMITED BY SIZE
+                          ';'           DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-INPUT-COMMENT)
+                                        DELIMITED BY SIZE
+                          INTO CSV-LINE
+                   END-STRING
+               ELSE
+                   STRING FUNCTION TRIM(WS-AMOUNT-DISPLAY)
+                                        DELIMITED BY SIZE
+                          ';'           DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-INPUT-COMMENT)
+                                        DELIMITED BY SIZE
+                          ';'           DELIMITED BY SIZE
+                          ';'           DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-INPUT-CURRENCY)
+                                        DELIMITED BY SIZE
+                          INTO CSV-LINE
+                   END-STRING
+               END-IF
+           END-IF.
+           OPEN EXTEND BUDGET-FILE-CSV.
+      *    Brand-new ledger: nothing for EXTEND to append to yet, so
+      *    fall back to creating it (see MAIN.CBL's APPEND-AUDIT-LINE).
+           IF WS-CSV-STATUS = '35' THEN
+               OPEN OUTPUT BUDGET-FILE-CSV
+           END-IF.
+           WRITE CSV-BUDGET-RECORD.
+           CLOSE BUDGET-FILE-CSV.
+           EXIT PARAGRAPH.
