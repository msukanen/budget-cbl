@@ -10,20 +10,105 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BUDGET-FILE          ASSIGN TO "DATA/BUDGET.CSV"
+      *    Ledger file name comes from WRAPPER's PARM (see PARSE-PARM)
+      *    and defaults to DATA/BUDGET.CSV when none is given.
+           SELECT BUDGET-FILE          ASSIGN TO DYNAMIC
+                                                  WS-LEDGER-FILE-NAME
                                        ORGANIZATION IS LINE SEQUENTIAL.
+      *    CLOSE-MODE's fresh next-period ledger (see CLOSE-PERIOD).
+           SELECT NEXT-PERIOD-FILE     ASSIGN TO DYNAMIC
+                                                  WS-NEXT-FILE-NAME
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+      *    Plain-text run summary (see WRITE-REPORT-FILE), so a run's
+      *    figures survive after the terminal closes.
+           SELECT REPORT-FILE          ASSIGN TO DYNAMIC
+                                                  WS-REPORT-FILE-NAME
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+      *    Shared per-run audit trail, one line appended per run
+      *    regardless of which ledger was used (see APPEND-AUDIT-LINE).
+           SELECT AUDIT-FILE           ASSIGN TO "DATA/AUDIT.LOG"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-AUDIT-STATUS.
+      *    Restart checkpoint for a long hand-maintained CSV import
+      *    (see NOTE-CSV-CHECKPOINT/CLEAR-CSV-CHECKPOINT): one line
+      *    holding the last line number successfully read before an
+      *    UNSTRING failure, named after the ledger it belongs to.
+           SELECT CHECKPOINT-FILE      ASSIGN TO DYNAMIC
+                                              WS-CHECKPOINT-FILE-NAME
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-CKPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  BUDGET-FILE.
        01  BUDGET-RECORD.
-           05  CSV-LINE                PIC X(50).
+           COPY CSVLINE.
+       FD  NEXT-PERIOD-FILE.
+       01  NEXT-PERIOD-RECORD          PIC X(50).
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(80).
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                  PIC X(80).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE             PIC X(80).
        WORKING-STORAGE SECTION.
+       01  WS-REPORT-FILE-NAME         PIC X(84).
+      *    Per-run audit trail (see APPEND-AUDIT-LINE).
+       01  WS-AUDIT-DATE               PIC 9(8).
+       01  WS-AUDIT-TIME               PIC 9(8).
+       01  WS-AUDIT-TIMESTAMP          PIC X(15).
+       01  WS-AUDIT-INITIAL-DISPLAY    PIC +(4)9.99.
+       01  WS-AUDIT-FINAL-DISPLAY      PIC +(4)9.99.
+       01  WS-AUDIT-COUNT-DISPLAY      PIC ZZZZ9.
+       01  WS-AUDIT-STATUS             PIC XX VALUE '00'.
+      *    Restart checkpoint for a long CSV import (see
+      *    NOTE-CSV-CHECKPOINT/CLEAR-CSV-CHECKPOINT).
+       01  WS-CHECKPOINT-FILE-NAME     PIC X(88).
+       01  WS-CKPT-STATUS              PIC XX VALUE '00'.
+       01  WS-CSV-LINE-NO              PIC 9(6) USAGE COMP-3 VALUE 0.
+       01  WS-CKPT-LAST-LINE           PIC 9(6) USAGE COMP-3 VALUE 0.
+       01  WS-CKPT-DISPLAY             PIC ZZZZZ9.
+       01  WS-SAVED-RETURN-CODE        PIC S9(4) COMP-5 VALUE 0.
        COPY CONSOLE.
+      *    PARM-driven ledger selection (see PARSE-PARM).  The PARM
+      *    string is whitespace-separated tokens: the first token,
+      *    when present, is the ledger file name; any further tokens
+      *    are switches consumed by later paragraphs.
+       01  WS-LEDGER-FILE-NAME         PIC X(80)
+                                       VALUE 'DATA/BUDGET.CSV'.
+       01  WS-PARM-TOKEN-COUNT         PIC 9 VALUE 0.
+       01  WS-PARM-TOKENS.
+           05  WS-PARM-TOKEN           OCCURS 5 TIMES PIC X(80).
+      *    CLOSE-MODE: PARM token 2 of 'CLOSE' rolls FINAL-BUDGET into
+      *    a fresh '#' opening line in the file named by token 3,
+      *    archives the just-closed ledger, and skips the report.
+       01  WS-NEXT-FILE-NAME           PIC X(80).
+       01  WS-ARCHIVE-FILE-NAME        PIC X(88).
+       01  WS-CLOSE-SWITCH             PIC X VALUE 'N'.
+           88  CLOSE-MODE              VALUE 'Y'.
+       77  WS-MAX-ENTRIES              PIC 9(4) VALUE 1000.
+       01  WS-TABLE-FULL-SWITCH        PIC X VALUE 'N'.
+           88  TABLE-FULL              VALUE 'Y'.
+      *    NOCOLOR-MODE: PARM token 2 of 'NOCOLOR' suppresses every
+      *    ANSI escape sequence below so output redirected to a file
+      *    or printer reads as plain text (see SET-DISPLAY-EFFECTS).
+       01  WS-NOCOLOR-SWITCH           PIC X VALUE 'N'.
+           88  NOCOLOR-MODE            VALUE 'Y'.
+       01  WS-FX-RESET                 PIC X(05).
+       01  WS-FX-GREEN                 PIC X(06).
+       01  WS-FX-RED-BOLD              PIC X(08).
+       01  WS-FX-YELLOW-BOLD           PIC X(08).
+       01  WS-FX-BRIGHT-YELLOW         PIC X(07).
+       01  WS-FX-BOLD                  PIC X(04).
        01  WS-CURRENCY                 PIC X(3) VALUE '€'.
        01  WS-CSV-DATA.
            05  CHANGE                  PIC X(10).
            05  COMMENT                 PIC X(50).
+      *    Optional 3rd ';'-delimited column, e.g. RENT, GROC, UTIL.
+           05  CATEGORY                PIC X(8).
+      *    Optional 4th ';'-delimited column, e.g. USD, EUR; blank
+      *    means the ledger's own WS-CURRENCY default applies.
+           05  ENTRY-CURRENCY          PIC X(3).
        01  WS-BUDGET.
            05  INITIAL-BUDGET          PIC S9(5)V9(2) USAGE COMP-3.
            05  FINAL-BUDGET            PIC S9(5)V9(2) USAGE COMP-3.
@@ -33,37 +118,142 @@
                                        INDEXED BY BUDGET-IDX.
                10  CHANGE              PIC S9(5)V9(2) USAGE COMP-3.
                10  COMMENT             PIC X(50) VALUE '-'.
+               10  CATEGORY            PIC X(8) VALUE SPACES.
+               10  ENTRY-CURRENCY      PIC X(3) VALUE SPACES.
        01  WS-MONEY-STR                PIC +(4)9.99.
        01  LOOP                        USAGE COMP-1.
        01  WS-TMP-STR10                PIC X(10).
+      *    Spend-by-category summary (see BUILD-CATEGORY-TOTALS).
+       01  WS-CATEGORY-TOTALS.
+           05  WS-CATEGORY-ENTRY       OCCURS 20 TIMES
+                                       INDEXED BY WS-CAT-IDX.
+               10  WS-CATEGORY-CODE    PIC X(8) VALUE SPACES.
+               10  WS-CATEGORY-SUM     PIC S9(7)V99 USAGE COMP-3
+                                       VALUE 0.
+       01  WS-CATEGORY-COUNT           PIC 99 VALUE 0.
+       01  WS-CATEGORY-FOUND-SWITCH    PIC X VALUE 'N'.
+           88  WS-CATEGORY-FOUND       VALUE 'Y'.
+      *    Totals-by-currency breakdown (see BUILD-CURRENCY-TOTALS).
+       01  WS-CURRENCY-TOTALS.
+           05  WS-CURR-ENTRY           OCCURS 10 TIMES
+                                       INDEXED BY WS-CURR-IDX.
+               10  WS-CURR-CODE        PIC X(3) VALUE SPACES.
+               10  WS-CURR-SUM         PIC S9(7)V99 USAGE COMP-3
+                                       VALUE 0.
+       01  WS-CURRENCY-COUNT           PIC 99 VALUE 0.
+       01  WS-CURR-FOUND-SWITCH        PIC X VALUE 'N'.
+           88  WS-CURR-FOUND           VALUE 'Y'.
+      *    Reconciliation against a manually-keyed bank balance (see
+      *    RECONCILE-BALANCE).  Skipped entirely in CLOSE-MODE.
+       01  WS-RECON-INPUT               PIC X(10).
+       01  WS-RECON-ACTUAL              PIC S9(5)V9(2) USAGE COMP-3
+                                        VALUE 0.
+       01  WS-RECON-DELTA               PIC S9(5)V9(2) USAGE COMP-3
+                                        VALUE 0.
+       77  WS-RECON-TOLERANCE           PIC S9(3)V99 VALUE 1.00.
+       01  WS-RECON-DISPLAY             PIC +(4)9.99.
+       01  WS-LINE-CURRENCY             PIC X(3).
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  PARM.
+           05  PARM-LENGTH             PIC 999.
+           05  PARM-DATA               PIC X(100).
+
+       PROCEDURE DIVISION USING PARM.
            SET BUDGET-IDX TO 1.
            MOVE 0 TO BUDGET-ENTRY-COUNT.
+           MOVE 0 TO WS-CSV-LINE-NO.
+           PERFORM PARSE-PARM.
+           PERFORM SET-DISPLAY-EFFECTS.
+           PERFORM BUILD-CHECKPOINT-FILE-NAME.
+           PERFORM REPORT-PRIOR-CHECKPOINT.
            OPEN INPUT BUDGET-FILE.
            PERFORM UNTIL EXIT
                READ BUDGET-FILE INTO CSV-LINE
                    AT END EXIT PERFORM
-                   NOT AT END PERFORM PROCESS-CSV-LINE
+                   NOT AT END
+                       ADD 1 TO WS-CSV-LINE-NO
+                       PERFORM PROCESS-CSV-LINE
                END-READ
+               IF TABLE-FULL THEN EXIT PERFORM END-IF
            END-PERFORM.
            CLOSE BUDGET-FILE.
 
+           IF TABLE-FULL THEN
+               GOBACK
+           END-IF.
+
+      *    Reached end of file without an UNSTRING failure: any
+      *    checkpoint left over from an earlier aborted run no longer
+      *    applies.
+           PERFORM CLEAR-CSV-CHECKPOINT.
+
+           IF CLOSE-MODE THEN
+               MOVE INITIAL-BUDGET TO FINAL-BUDGET
+               PERFORM COMPUTE-FINAL-BUDGET-ONLY
+               PERFORM CLOSE-PERIOD
+           ELSE
+               PERFORM DISPLAY-BUDGET-REPORT
+               PERFORM WRITE-REPORT-FILE
+           END-IF.
+           PERFORM APPEND-AUDIT-LINE.
+           GOBACK.
+
+      *                                Build the effective escape
+      *                                sequences once: the ANSI- named
+      *                                constants themselves in the
+      *                                usual case, or blank in NOCOLOR-
+      *                                MODE, so every DISPLAY below can
+      *                                use WS-FX-xxx unconditionally.
+       SET-DISPLAY-EFFECTS.
+           IF NOCOLOR-MODE THEN
+               MOVE SPACES TO WS-FX-RESET WS-FX-GREEN WS-FX-RED-BOLD
+                              WS-FX-YELLOW-BOLD WS-FX-BRIGHT-YELLOW
+                              WS-FX-BOLD
+           ELSE
+               MOVE SPACES TO WS-FX-RESET WS-FX-GREEN WS-FX-RED-BOLD
+                              WS-FX-YELLOW-BOLD WS-FX-BRIGHT-YELLOW
+                              WS-FX-BOLD
+               STRING ANSI-ESC ANSI-RESET DELIMITED BY SIZE
+                      INTO WS-FX-RESET
+               END-STRING
+               STRING ANSI-ESC ANSI-GREEN DELIMITED BY SIZE
+                      INTO WS-FX-GREEN
+               END-STRING
+               STRING ANSI-ESC ANSI-RED-BOLD DELIMITED BY SIZE
+                      INTO WS-FX-RED-BOLD
+               END-STRING
+               STRING ANSI-ESC ANSI-YELLOW-BOLD DELIMITED BY SIZE
+                      INTO WS-FX-YELLOW-BOLD
+               END-STRING
+               STRING ANSI-ESC '[1;33m' DELIMITED BY SIZE
+                      INTO WS-FX-BRIGHT-YELLOW
+               END-STRING
+               STRING ANSI-ESC '[1m' DELIMITED BY SIZE
+                      INTO WS-FX-BOLD
+               END-STRING
+           END-IF.
+           EXIT PARAGRAPH.
+
+       DISPLAY-BUDGET-REPORT.
            MOVE INITIAL-BUDGET TO FINAL-BUDGET
            MOVE INITIAL-BUDGET TO WS-MONEY-STR
-           DISPLAY ANSI-ESC ANSI-RESET
+           DISPLAY WS-FX-RESET
                    'With your initial budget of '
-                   ANSI-ESC '[1;33m'
+                   WS-FX-BRIGHT-YELLOW
                    FUNCTION TRIM(WS-MONEY-STR)
-                   ANSI-ESC ANSI-RESET WS-CURRENCY' and'
+                   WS-FX-RESET WS-CURRENCY' and'
                    NO ADVANCING
            IF BUDGET-ENTRY-COUNT < 1 THEN
-               DISPLAY ' with no changes detected! Awesome?' ANSI-RESET
+               DISPLAY ' with no changes detected! Awesome?' WS-FX-RESET
+               PERFORM APPEND-AUDIT-LINE
                GOBACK
            END-IF
-           DISPLAY '…' ANSI-ESC ANSI-RESET
-           DISPLAY ' .----'X'1B''[1mAMNT'X'1B''[0m ∵ '
-                   X'1B''[1mFROM/TO'X'1B''[0m …'
+           DISPLAY '…' WS-FX-RESET
+           DISPLAY ' .----' WS-FX-BOLD 'AMNT'
+                   WS-FX-RESET ' ∵ '
+                   WS-FX-BOLD 'FROM/TO'
+                   WS-FX-RESET ' …'
 
            SET BUDGET-IDX TO 1
            PERFORM VARYING LOOP
@@ -77,14 +267,20 @@
                MOVE CHANGE OF BUDGET-CHANGE(BUDGET-IDX) TO WS-MONEY-STR
                EVALUATE TRUE
                    WHEN CHANGE OF BUDGET-CHANGE(BUDGET-IDX) > 0
-                       DISPLAY ANSI-ESC ANSI-GREEN NO ADVANCING
+                       DISPLAY WS-FX-GREEN NO ADVANCING
                    WHEN CHANGE OF BUDGET-CHANGE(BUDGET-IDX) < 0
-                       DISPLAY ANSI-ESC ANSI-RED-BOLD NO ADVANCING
+                       DISPLAY WS-FX-RED-BOLD NO ADVANCING
                END-EVALUATE
+               MOVE WS-CURRENCY TO WS-LINE-CURRENCY
+               IF ENTRY-CURRENCY OF BUDGET-CHANGE(BUDGET-IDX)
+                       NOT = SPACES THEN
+                   MOVE ENTRY-CURRENCY OF BUDGET-CHANGE(BUDGET-IDX)
+                       TO WS-LINE-CURRENCY
+               END-IF
                DISPLAY '  '
                    WS-MONEY-STR
-                   ANSI-ESC ANSI-RESET
-                   FUNCTION TRIM(WS-CURRENCY)
+                   WS-FX-RESET
+                   FUNCTION TRIM(WS-LINE-CURRENCY)
                    NO ADVANCING
                IF COMMENT OF BUDGET-CHANGE(BUDGET-IDX) NOT = SPACES THEN
                    IF CHANGE OF BUDGET-CHANGE(BUDGET-IDX) > 0 THEN
@@ -102,24 +298,362 @@
 
            MOVE FINAL-BUDGET TO WS-MONEY-STR
            DISPLAY ' `---------.'
-           DISPLAY ANSI-ESC ANSI-YELLOW-BOLD
+           DISPLAY WS-FX-YELLOW-BOLD
                    '  'WS-MONEY-STR
-                   ANSI-ESC ANSI-RESET
+                   WS-FX-RESET
                    FUNCTION TRIM(WS-CURRENCY)' left.'
                    NO ADVANCING
            IF FINAL-BUDGET < 0 THEN
                 DISPLAY ' YOU WILL BE/ARE BANKRUPT!'
            ELSE DISPLAY SPACE.
-           GOBACK.
+
+           PERFORM BUILD-CATEGORY-TOTALS.
+           PERFORM DISPLAY-CATEGORY-TOTALS.
+           PERFORM BUILD-CURRENCY-TOTALS.
+           PERFORM DISPLAY-CURRENCY-TOTALS.
+           PERFORM RECONCILE-BALANCE.
+           EXIT PARAGRAPH.
+
+       RECONCILE-BALANCE.
+           DISPLAY 'Actual bank balance today (blank to skip): '
+               WITH NO ADVANCING.
+           ACCEPT WS-RECON-INPUT.
+           IF WS-RECON-INPUT = SPACES THEN
+               EXIT PARAGRAPH
+           END-IF.
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-RECON-INPUT))
+                   NOT = 0 THEN
+               DISPLAY 'Not a valid balance, skipping reconciliation.'
+               EXIT PARAGRAPH
+           END-IF.
+           COMPUTE WS-RECON-ACTUAL
+                 = FUNCTION NUMVAL(FUNCTION TRIM(WS-RECON-INPUT))
+           END-COMPUTE.
+           COMPUTE WS-RECON-DELTA = WS-RECON-ACTUAL - FINAL-BUDGET
+           END-COMPUTE.
+           MOVE WS-RECON-DELTA TO WS-RECON-DISPLAY.
+           IF FUNCTION ABS(WS-RECON-DELTA) > WS-RECON-TOLERANCE THEN
+               DISPLAY WS-FX-RED-BOLD
+                       'RECONCILIATION MISMATCH: statement differs '
+                       'from estimate by ' FUNCTION TRIM(
+                       WS-RECON-DISPLAY) WS-FX-RESET
+           ELSE
+               DISPLAY 'Reconciled OK, delta '
+                       FUNCTION TRIM(WS-RECON-DISPLAY)
+           END-IF.
+           EXIT PARAGRAPH.
+
+       BUILD-CATEGORY-TOTALS.
+           SET BUDGET-IDX TO 1.
+           PERFORM VARYING LOOP
+                   FROM 1 BY 1
+                   UNTIL LOOP > BUDGET-ENTRY-COUNT
+               IF CATEGORY OF BUDGET-CHANGE(BUDGET-IDX) NOT = SPACES
+                       THEN
+                   PERFORM FIND-OR-ADD-CATEGORY
+               END-IF
+               SET BUDGET-IDX UP BY 1
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+       FIND-OR-ADD-CATEGORY.
+           SET WS-CATEGORY-FOUND-SWITCH TO 'N'.
+           SET WS-CAT-IDX TO 1.
+           PERFORM VARYING WS-CAT-IDX
+                   FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CATEGORY-COUNT
+               IF WS-CATEGORY-CODE(WS-CAT-IDX)
+                       = CATEGORY OF BUDGET-CHANGE(BUDGET-IDX) THEN
+                   ADD CHANGE OF BUDGET-CHANGE(BUDGET-IDX)
+                       TO WS-CATEGORY-SUM(WS-CAT-IDX)
+                   SET WS-CATEGORY-FOUND TO TRUE
+                   SET WS-CAT-IDX TO WS-CATEGORY-COUNT
+               END-IF
+           END-PERFORM.
+           IF NOT WS-CATEGORY-FOUND
+                   AND WS-CATEGORY-COUNT < 20 THEN
+               ADD 1 TO WS-CATEGORY-COUNT
+               MOVE CATEGORY OF BUDGET-CHANGE(BUDGET-IDX)
+                   TO WS-CATEGORY-CODE(WS-CATEGORY-COUNT)
+               MOVE CHANGE OF BUDGET-CHANGE(BUDGET-IDX)
+                   TO WS-CATEGORY-SUM(WS-CATEGORY-COUNT)
+           END-IF.
+           EXIT PARAGRAPH.
+
+       DISPLAY-CATEGORY-TOTALS.
+           IF WS-CATEGORY-COUNT = 0 THEN
+               EXIT PARAGRAPH
+           END-IF.
+           DISPLAY ' '.
+           DISPLAY WS-FX-BOLD 'Spend by category:' WS-FX-RESET.
+           PERFORM VARYING WS-CAT-IDX
+                   FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CATEGORY-COUNT
+               MOVE WS-CATEGORY-SUM(WS-CAT-IDX) TO WS-MONEY-STR
+               DISPLAY '  ' WS-CATEGORY-CODE(WS-CAT-IDX)
+                       ' ' WS-MONEY-STR FUNCTION TRIM(WS-CURRENCY)
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+       BUILD-CURRENCY-TOTALS.
+           SET BUDGET-IDX TO 1.
+           PERFORM VARYING LOOP
+                   FROM 1 BY 1
+                   UNTIL LOOP > BUDGET-ENTRY-COUNT
+               IF ENTRY-CURRENCY OF BUDGET-CHANGE(BUDGET-IDX) NOT
+                       = SPACES THEN
+                   PERFORM FIND-OR-ADD-CURRENCY
+               END-IF
+               SET BUDGET-IDX UP BY 1
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+       FIND-OR-ADD-CURRENCY.
+           SET WS-CURR-FOUND-SWITCH TO 'N'.
+           SET WS-CURR-IDX TO 1.
+           PERFORM VARYING WS-CURR-IDX
+                   FROM 1 BY 1
+                   UNTIL WS-CURR-IDX > WS-CURRENCY-COUNT
+               IF WS-CURR-CODE(WS-CURR-IDX)
+                       = ENTRY-CURRENCY OF BUDGET-CHANGE(BUDGET-IDX)
+                       THEN
+                   ADD CHANGE OF BUDGET-CHANGE(BUDGET-IDX)
+                       TO WS-CURR-SUM(WS-CURR-IDX)
+                   SET WS-CURR-FOUND TO TRUE
+                   SET WS-CURR-IDX TO WS-CURRENCY-COUNT
+               END-IF
+           END-PERFORM.
+           IF NOT WS-CURR-FOUND
+                   AND WS-CURRENCY-COUNT < 10 THEN
+               ADD 1 TO WS-CURRENCY-COUNT
+               MOVE ENTRY-CURRENCY OF BUDGET-CHANGE(BUDGET-IDX)
+                   TO WS-CURR-CODE(WS-CURRENCY-COUNT)
+               MOVE CHANGE OF BUDGET-CHANGE(BUDGET-IDX)
+                   TO WS-CURR-SUM(WS-CURRENCY-COUNT)
+           END-IF.
+           EXIT PARAGRAPH.
+
+       DISPLAY-CURRENCY-TOTALS.
+           IF WS-CURRENCY-COUNT = 0 THEN
+               EXIT PARAGRAPH
+           END-IF.
+           DISPLAY ' '.
+           DISPLAY WS-FX-BOLD 'Entries in other currencies:'
+                   WS-FX-RESET.
+           PERFORM VARYING WS-CURR-IDX
+                   FROM 1 BY 1
+                   UNTIL WS-CURR-IDX > WS-CURRENCY-COUNT
+               MOVE WS-CURR-SUM(WS-CURR-IDX) TO WS-MONEY-STR
+               DISPLAY '  ' WS-CURR-CODE(WS-CURR-IDX)
+                       ' ' WS-MONEY-STR
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+       WRITE-REPORT-FILE.
+           MOVE SPACES TO WS-REPORT-FILE-NAME.
+           STRING FUNCTION TRIM(WS-LEDGER-FILE-NAME) DELIMITED BY SIZE
+                  '.RPT'               DELIMITED BY SIZE
+                  INTO WS-REPORT-FILE-NAME
+           END-STRING.
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE INITIAL-BUDGET TO WS-MONEY-STR.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Initial:   ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MONEY-STR) DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+
+           MOVE FINAL-BUDGET TO WS-MONEY-STR.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Estimated: ' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MONEY-STR) DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+
+           SET BUDGET-IDX TO 1.
+           PERFORM VARYING LOOP
+                   FROM 1 BY 1
+                   UNTIL LOOP > BUDGET-ENTRY-COUNT
+               MOVE CHANGE OF BUDGET-CHANGE(BUDGET-IDX) TO WS-MONEY-STR
+               MOVE SPACES TO REPORT-LINE
+               STRING FUNCTION TRIM(WS-MONEY-STR) DELIMITED BY SIZE
+                      ' - '             DELIMITED BY SIZE
+                      COMMENT OF BUDGET-CHANGE(BUDGET-IDX)
+                                        DELIMITED BY SIZE
+                      INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               SET BUDGET-IDX UP BY 1
+           END-PERFORM.
+
+           CLOSE REPORT-FILE.
+           EXIT PARAGRAPH.
+
+      *                                One line per run, appended to a
+      *                                shared audit trail under DATA/
+      *                                regardless of which ledger ran,
+      *                                so a projection that changes
+      *                                unexpectedly between two runs on
+      *                                the same file can be traced to
+      *                                when (and by how much).
+       APPEND-AUDIT-LINE.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           STRING WS-AUDIT-DATE             DELIMITED BY SIZE
+                  '-'                       DELIMITED BY SIZE
+                  WS-AUDIT-TIME(1:6)         DELIMITED BY SIZE
+                  INTO WS-AUDIT-TIMESTAMP
+           END-STRING.
+           MOVE INITIAL-BUDGET TO WS-AUDIT-INITIAL-DISPLAY.
+           MOVE FINAL-BUDGET TO WS-AUDIT-FINAL-DISPLAY.
+           MOVE BUDGET-ENTRY-COUNT TO WS-AUDIT-COUNT-DISPLAY.
+           MOVE SPACES TO AUDIT-LINE.
+           STRING WS-AUDIT-TIMESTAMP       DELIMITED BY SIZE
+                  ' initial='              DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-INITIAL-DISPLAY)
+                                           DELIMITED BY SIZE
+                  ' final='                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-FINAL-DISPLAY)
+                                           DELIMITED BY SIZE
+                  ' entries='              DELIMITED BY SIZE
+                  WS-AUDIT-COUNT-DISPLAY   DELIMITED BY SIZE
+                  INTO AUDIT-LINE
+           END-STRING.
+           OPEN EXTEND AUDIT-FILE.
+      *    First run: DATA/AUDIT.LOG doesn't exist yet for EXTEND to
+      *    append to, so fall back to creating it.
+           IF WS-AUDIT-STATUS = '35' THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-FILE.
+           EXIT PARAGRAPH.
+
+       COMPUTE-FINAL-BUDGET-ONLY.
+           SET BUDGET-IDX TO 1.
+           PERFORM VARYING LOOP
+                   FROM 1 BY 1
+                   UNTIL LOOP > BUDGET-ENTRY-COUNT
+               COMPUTE FINAL-BUDGET
+                     = FINAL-BUDGET
+                     + CHANGE OF BUDGET-CHANGE(BUDGET-IDX)
+               SET BUDGET-IDX UP BY 1
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+       CLOSE-PERIOD.
+           MOVE SPACES TO NEXT-PERIOD-RECORD.
+           MOVE FINAL-BUDGET TO WS-MONEY-STR.
+           STRING '#' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-MONEY-STR) DELIMITED BY SIZE
+                  INTO NEXT-PERIOD-RECORD
+           END-STRING.
+           OPEN OUTPUT NEXT-PERIOD-FILE.
+           WRITE NEXT-PERIOD-RECORD.
+           CLOSE NEXT-PERIOD-FILE.
+
+           MOVE SPACES TO WS-ARCHIVE-FILE-NAME.
+           STRING FUNCTION TRIM(WS-LEDGER-FILE-NAME) DELIMITED BY SIZE
+                  '.CLOSED'             DELIMITED BY SIZE
+                  INTO WS-ARCHIVE-FILE-NAME
+           END-STRING.
+           CALL 'CBL_RENAME_FILE' USING WS-LEDGER-FILE-NAME
+                                         WS-ARCHIVE-FILE-NAME.
+
+           DISPLAY 'Period closed: ' FUNCTION TRIM(WS-LEDGER-FILE-NAME)
+                   ' archived as ' FUNCTION TRIM(WS-ARCHIVE-FILE-NAME).
+           DISPLAY 'Opening balance of ' FUNCTION TRIM(WS-MONEY-STR)
+                   ' carried into ' FUNCTION TRIM(WS-NEXT-FILE-NAME).
+           EXIT PARAGRAPH.
+
+      *                                Derive the checkpoint file name
+      *                                from the ledger's own name, the
+      *                                same suffix-on-the-ledger-name
+      *                                convention CLOSE-PERIOD already
+      *                                uses for its '.CLOSED' archive.
+       BUILD-CHECKPOINT-FILE-NAME.
+           MOVE SPACES TO WS-CHECKPOINT-FILE-NAME.
+           STRING FUNCTION TRIM(WS-LEDGER-FILE-NAME) DELIMITED BY SIZE
+                  '.CKPT'              DELIMITED BY SIZE
+                  INTO WS-CHECKPOINT-FILE-NAME
+           END-STRING.
+           EXIT PARAGRAPH.
+
+      *                                If an earlier run on this same
+      *                                ledger left a checkpoint behind,
+      *                                tell the operator where it
+      *                                stopped instead of making them
+      *                                scan the whole CSV by eye.
+       REPORT-PRIOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = '00' THEN
+               READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE FUNCTION TRIM(CHECKPOINT-LINE)
+                           TO WS-CKPT-LAST-LINE
+                       MOVE WS-CKPT-LAST-LINE TO WS-CKPT-DISPLAY
+                       DISPLAY 'Resuming: a prior run of '
+                               FUNCTION TRIM(WS-LEDGER-FILE-NAME)
+                               ' stopped after line '
+                               FUNCTION TRIM(WS-CKPT-DISPLAY)
+                               ' - fix the line after that and re-run.'
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *                                An UNSTRING overflow means the
+      *                                current line doesn't fit CHANGE/
+      *                                COMMENT/CATEGORY/ENTRY-CURRENCY;
+      *                                record the last line that DID
+      *                                parse cleanly so the next run
+      *                                can point straight at the one
+      *                                that needs fixing.
+       NOTE-CSV-CHECKPOINT.
+           COMPUTE WS-CKPT-LAST-LINE = WS-CSV-LINE-NO - 1.
+           MOVE WS-CKPT-LAST-LINE TO WS-CKPT-DISPLAY.
+           MOVE SPACES TO CHECKPOINT-LINE.
+           MOVE WS-CKPT-DISPLAY TO CHECKPOINT-LINE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY 'Malformed ledger line ' WS-CSV-LINE-NO
+                   ' - checkpoint saved at line '
+                   FUNCTION TRIM(WS-CKPT-DISPLAY)
+                   ' in ' FUNCTION TRIM(WS-CHECKPOINT-FILE-NAME)
+                   '.  Fix the line and re-run to resume.'.
+           EXIT PARAGRAPH.
+
+      *                                Successful full pass: whatever
+      *                                checkpoint an earlier aborted
+      *                                run left behind is stale now.
+      *    The delete is advisory - the checkpoint file is usually
+      *    absent (no prior aborted run), and CBL_DELETE_FILE sets
+      *    RETURN-CODE to 128 when there's nothing to delete. Don't
+      *    let that leak out as this run's exit status.
+       CLEAR-CSV-CHECKPOINT.
+           MOVE RETURN-CODE TO WS-SAVED-RETURN-CODE.
+           CALL 'CBL_DELETE_FILE' USING WS-CHECKPOINT-FILE-NAME.
+           MOVE WS-SAVED-RETURN-CODE TO RETURN-CODE.
+           EXIT PARAGRAPH.
 
        PROCESS-CSV-LINE.
            INITIALIZE CHANGE OF WS-CSV-DATA
-                      COMMENT OF WS-CSV-DATA.
+                      COMMENT OF WS-CSV-DATA
+                      CATEGORY OF WS-CSV-DATA
+                      ENTRY-CURRENCY OF WS-CSV-DATA.
            UNSTRING CSV-LINE
                DELIMITED BY ';' INTO
                    CHANGE OF WS-CSV-DATA
                    COMMENT OF WS-CSV-DATA
+                   CATEGORY OF WS-CSV-DATA
+                   ENTRY-CURRENCY OF WS-CSV-DATA
                ON OVERFLOW
+                   PERFORM NOTE-CSV-CHECKPOINT
                    MOVE 112 TO RETURN-CODE
                    STOP RUN
                NOT ON OVERFLOW
@@ -137,10 +671,57 @@
                    END-EVALUATE
 
                    IF CHANGE OF WS-CSV-DATA NOT = SPACES THEN
-                       ADD 1 TO BUDGET-ENTRY-COUNT
-                       MOVE CORR WS-CSV-DATA
-                            TO BUDGET-CHANGE(BUDGET-IDX)
-                       SET BUDGET-IDX UP BY 1
+                       IF BUDGET-ENTRY-COUNT >= WS-MAX-ENTRIES THEN
+                           DISPLAY 'Ledger has more than '
+                                   WS-MAX-ENTRIES
+                                   ' entries, aborting.'
+                           MOVE 116 TO RETURN-CODE
+                           SET TABLE-FULL TO TRUE
+                       ELSE
+                           ADD 1 TO BUDGET-ENTRY-COUNT
+                           MOVE CORR WS-CSV-DATA
+                                TO BUDGET-CHANGE(BUDGET-IDX)
+                           SET BUDGET-IDX UP BY 1
+                       END-IF
                    END-IF
            END-UNSTRING.
            EXIT PARAGRAPH.
+
+       PARSE-PARM.
+           IF PARM-LENGTH OF PARM > 0 THEN
+               PERFORM SPLIT-PARM-TOKENS
+               PERFORM APPLY-PARM-TOKENS
+           END-IF.
+           EXIT PARAGRAPH.
+
+       SPLIT-PARM-TOKENS.
+           MOVE SPACES TO WS-PARM-TOKENS.
+           MOVE 0 TO WS-PARM-TOKEN-COUNT.
+           UNSTRING PARM-DATA OF PARM
+               DELIMITED BY ALL SPACE
+               INTO WS-PARM-TOKEN(1) WS-PARM-TOKEN(2) WS-PARM-TOKEN(3)
+                    WS-PARM-TOKEN(4) WS-PARM-TOKEN(5)
+               TALLYING IN WS-PARM-TOKEN-COUNT
+           END-UNSTRING.
+           EXIT PARAGRAPH.
+
+       APPLY-PARM-TOKENS.
+      *    First token, if given, overrides the ledger file name.
+           IF WS-PARM-TOKEN-COUNT > 0
+              AND WS-PARM-TOKEN(1) NOT = SPACES THEN
+               MOVE WS-PARM-TOKEN(1) TO WS-LEDGER-FILE-NAME
+           END-IF.
+      *    'CLOSE <next-period-file>' switches to close-period batch
+      *    mode instead of the console report.
+           IF WS-PARM-TOKEN-COUNT > 1
+              AND WS-PARM-TOKEN(2) = 'CLOSE' THEN
+               SET CLOSE-MODE TO TRUE
+               MOVE WS-PARM-TOKEN(3) TO WS-NEXT-FILE-NAME
+           END-IF.
+      *    'NOCOLOR' suppresses ANSI escapes for non-interactive runs
+      *    (see SET-DISPLAY-EFFECTS).
+           IF WS-PARM-TOKEN-COUNT > 1
+              AND WS-PARM-TOKEN(2) = 'NOCOLOR' THEN
+               SET NOCOLOR-MODE TO TRUE
+           END-IF.
+           EXIT PARAGRAPH.
