@@ -0,0 +1,26 @@
+      ******************************************************************
+      *
+      * DATAPOTN - condition names for the budget-line mode byte.
+      *
+      * This fragment is COPYed directly under a PIC X mode byte (see
+      * RECORD-MODE in MAIN.CBL) and names the values that byte may
+      * hold:
+      *
+      *   'I'  -  REC-INITIAL    opening-balance line ('#' line)
+      *   'A'  -  REC-ACTUAL     a real, already-happened change
+      *   'P'  -  REC-POTENTIAL  a maybe-will-happen change, folded
+      *                          into the worst-case figure only
+      *   'R'  -  REC-RECURRING  a potential change repeated every
+      *                          period, folded into the worst-case
+      *                          figure multiplied by its repeat count
+      *
+      * Modification history:
+      *   2026-08-08  MS   Original.
+      *   2026-08-08  MS   Added REC-RECURRING for repeat-interval
+      *                    entries.
+      *
+      ******************************************************************
+           88  REC-INITIAL             VALUE 'I'.
+           88  REC-ACTUAL              VALUE 'A' SPACE.
+           88  REC-POTENTIAL           VALUE 'P'.
+           88  REC-RECURRING           VALUE 'R'.
