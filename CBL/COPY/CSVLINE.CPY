@@ -0,0 +1,21 @@
+      ******************************************************************
+      *
+      * CSVLINE - the CSV ledger's line width, shared between every
+      * program that reads or writes DATA/BUDGET.CSV (BUDGET-MAIN's
+      * CSV variant and BUDGET-MAINTAIN), so the two programs can't
+      * drift apart on how wide a line the format allows.
+      *
+      * Sized for the widest line the format can hold: CHANGE (10) +
+      * ';' + COMMENT (50) + ';' + CATEGORY (8) + ';' + CURRENCY (3),
+      * rounded up for headroom.
+      *
+      * This fragment is COPYed directly under the FD's 01 record
+      * level, in place of a hand-written CSV-LINE field.
+      *
+      * Modification history:
+      *   2026-08-09  MS   Original, factored out of MAIN.cbl and
+      *                    MAINTAIN.CBL after their CSV-LINE widths
+      *                    were found to disagree (50 vs 82).
+      *
+      ******************************************************************
+           05  CSV-LINE                PIC X(82).
