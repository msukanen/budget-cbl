@@ -0,0 +1,14 @@
+      ******************************************************************
+      *
+      * CONSOLE - ANSI terminal escape-sequence constants used by the
+      * CSV variant of BUDGET-MAIN for coloured console output.
+      *
+      * Modification history:
+      *   2026-08-08  MS   Original.
+      *
+      ******************************************************************
+       01  ANSI-ESC                    PIC X(01) VALUE X'1B'.
+       01  ANSI-RESET                  PIC X(04) VALUE '[0m'.
+       01  ANSI-GREEN                  PIC X(05) VALUE '[32m'.
+       01  ANSI-RED-BOLD               PIC X(07) VALUE '[1;31m'.
+       01  ANSI-YELLOW-BOLD            PIC X(07) VALUE '[1;33m'.
