@@ -13,8 +13,25 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BUDGET-FILE          ASSIGN TO "DATA/BUDGET.DTA"
+      *    Ledger file name comes from WRAPPER's PARM (see PARSE-PARM)
+      *    and defaults to DATA/BUDGET.DTA when none is given.
+           SELECT BUDGET-FILE          ASSIGN TO DYNAMIC
+                                                  WS-LEDGER-FILE-NAME
                                        ORGANIZATION IS LINE SEQUENTIAL.
+      *    CLOSE-MODE's fresh next-period ledger (see CLOSE-PERIOD).
+           SELECT NEXT-PERIOD-FILE     ASSIGN TO DYNAMIC
+                                                  WS-NEXT-FILE-NAME
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+      *    Plain-text run summary (see WRITE-REPORT-FILE), so a run's
+      *    figures survive after the terminal closes.
+           SELECT REPORT-FILE          ASSIGN TO DYNAMIC
+                                                  WS-REPORT-FILE-NAME
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+      *    Shared per-run audit trail, one line appended per run
+      *    regardless of which ledger was used (see APPEND-AUDIT-LINE).
+           SELECT AUDIT-FILE           ASSIGN TO "DATA/AUDIT.LOG"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  BUDGET-FILE
@@ -23,7 +40,9 @@
       *     9  - monetary value
       *     1  - [opt] mode, see DATAPOTN
       *    30  - [opt] comment
-           FROM 9 TO 40 CHARACTERS
+      *     2  - [opt] REC-RECURRING repeat count
+      *     3  - [opt] ISO currency code, blank means WS-CURRENCY
+           FROM 9 TO 45 CHARACTERS
            DEPENDING ON RECORD-LENGTH.
        01  BUDGET-RECORD.
            05  CHANGE                  PIC -(5)9.99.                    9
@@ -33,9 +52,91 @@
       *                                proper comment?  Maybe is, maybe
       *                                isn't, but it'll do for now.
            05  COMMENT                 PIC X(30).                       30
+      *                                REC-RECURRING's repeat count,
+      *                                e.g. 12 for "the next year".
+           05  REPEAT-COUNT            PIC 99.                          2
+      *                                Blank means the entry is in the
+      *                                program's default currency
+      *                                (WS-CURRENCY); otherwise an ISO
+      *                                code such as 'USD' for a line
+      *                                paid in another currency.
+           05  CURRENCY-CODE           PIC XXX.                         3
+       FD  NEXT-PERIOD-FILE.
+       01  NEXT-PERIOD-RECORD.
+           05  NP-CHANGE               PIC -(5)9.99.
+           05  NP-MODE                 PIC X.
+               COPY DATAPOTN.
+           05  NP-COMMENT              PIC X(30).
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(80).
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                  PIC X(90).
        WORKING-STORAGE SECTION.
+       01  WS-REPORT-FILE-NAME         PIC X(84).
+       01  WS-REPORT-AMOUNT-DISPLAY    PIC -(5)9.99.
+      *    Per-run audit trail (see APPEND-AUDIT-LINE).
+       01  WS-AUDIT-DATE               PIC 9(8).
+       01  WS-AUDIT-TIME               PIC 9(8).
+       01  WS-AUDIT-TIMESTAMP          PIC X(15).
+       01  WS-AUDIT-INITIAL-DISPLAY    PIC -(5)9.99.
+       01  WS-AUDIT-FINAL-DISPLAY      PIC -(5)9.99.
+       01  WS-AUDIT-WORST-DISPLAY      PIC -(5)9.99.
+       01  WS-AUDIT-COUNT-DISPLAY      PIC ZZZZ9.
+       01  WS-AUDIT-STATUS             PIC XX VALUE '00'.
+      *    CLOSE-MODE: PARM token 2 of 'CLOSE' rolls FINAL-BUDGET into
+      *    a fresh opening-balance line in the file named by token 3,
+      *    archives the just-closed ledger, and skips the screen.
+       01  WS-NEXT-FILE-NAME    PIC X(80).
+       01  WS-ARCHIVE-FILE-NAME        PIC X(88).
+       01  WS-CLOSE-BUDGET-DISPLAY     PIC -(5)9.99.
+       01  WS-CLOSE-SWITCH             PIC X VALUE 'N'.
+           88  CLOSE-MODE              VALUE 'Y'.
+      *    PARM-driven ledger selection (see PARSE-PARM).  The PARM
+      *    string is whitespace-separated tokens: the first token,
+      *    when present, is the ledger file name; any further tokens
+      *    are switches consumed by later paragraphs.
+       01  WS-LEDGER-FILE-NAME         PIC X(80)
+                                       VALUE 'DATA/BUDGET.DTA'.
+       01  WS-PARM-TOKEN-COUNT         PIC 9 VALUE 0.
+       01  WS-PARM-TOKENS.
+           05  WS-PARM-TOKEN           OCCURS 5 TIMES PIC X(80).
        01  FILE-STATUS                 PIC X VALUE '-'.
            88  EOF                     VALUE 'Y'.
+       77  WS-MAX-ENTRIES              PIC 9(4) VALUE 1000.
+       01  WS-TABLE-FULL-SWITCH        PIC X VALUE 'N'.
+           88  TABLE-FULL              VALUE 'Y'.
+      *    TOPEXP-MODE: PARM token 2 of 'TOPEXP' swaps the per-line
+      *    screen listing for a report of the ten largest debits and
+      *    ten largest credits on file (see BUILD-TOP-EXPENSES /
+      *    DISPLAY-TOP-EXPENSES).
+       01  WS-TOPEXP-SWITCH            PIC X VALUE 'N'.
+           88  TOPEXP-MODE             VALUE 'Y'.
+       77  WS-TOP-EXPENSE-SIZE         PIC 99 VALUE 10.
+       01  WS-TOP-DEBITS.
+           05  WS-TOP-DEBIT-ENTRY      OCCURS 10 TIMES
+                                       INDEXED BY WS-DEBIT-IDX.
+               10  WS-TOP-DEBIT-CHANGE PIC S9(5)V99 USAGE COMP-3
+                                       VALUE 0.
+               10  WS-TOP-DEBIT-COMMENT PIC X(30) VALUE SPACES.
+       01  WS-TOP-CREDITS.
+           05  WS-TOP-CREDIT-ENTRY     OCCURS 10 TIMES
+                                       INDEXED BY WS-CREDIT-IDX.
+               10  WS-TOP-CREDIT-CHANGE PIC S9(5)V99 USAGE COMP-3
+                                       VALUE 0.
+               10  WS-TOP-CREDIT-COMMENT PIC X(30) VALUE SPACES.
+       01  WS-INSERT-IDX               PIC 99.
+       01  WS-FOUND-SLOT-SWITCH        PIC X VALUE 'N'.
+           88  WS-FOUND-SLOT           VALUE 'Y'.
+       01  WS-TOP-AMOUNT-DISPLAY       PIC -(5)9.99.
+      *    Reconciliation against a manually-keyed bank balance (see
+      *    RECONCILE-BALANCE).  Skipped entirely in CLOSE-MODE.
+       01  WS-RECON-INPUT               PIC X(10).
+       01  WS-RECON-ACTUAL              PIC S9(5)V99 USAGE COMP-3
+                                        VALUE 0.
+       01  WS-RECON-DELTA               PIC S9(5)V99 USAGE COMP-3
+                                        VALUE 0.
+       77  WS-RECON-TOLERANCE           PIC S9(3)V99 VALUE 1.00.
+       01  WS-RECON-DISPLAY             PIC -(5)9.99.
        01  CURSOR-POSITION.
            02  CURSOR-LINE             PIC 99.
       *    02  CURSOR-COL              PIC 99.
@@ -59,11 +160,32 @@
                10  COMMENT             PIC X(30).
                10  RECORD-MODE         PIC X VALUE SPACE.
                    COPY DATAPOTN.
+               10  REPEAT-COUNT        PIC 99 VALUE 0.
+               10  CURRENCY-CODE       PIC XXX VALUE SPACES.
+      *    Totals-by-currency breakdown (see BUILD-CURRENCY-TOTALS).
+       77  WS-CURRENCY-TOTAL-SIZE      PIC 99 VALUE 10.
+       01  WS-CURRENCY-TOTALS.
+           05  WS-CURR-ENTRY           OCCURS 10 TIMES
+                                       INDEXED BY WS-CURR-IDX.
+               10  WS-CURR-CODE        PIC XXX VALUE SPACES.
+               10  WS-CURR-SUM         PIC S9(7)V99 USAGE COMP-3
+                                       VALUE 0.
+       01  WS-CURRENCY-COUNT           PIC 99 VALUE 0.
+       01  WS-CURR-FOUND-SWITCH        PIC X VALUE 'N'.
+           88  WS-CURR-FOUND           VALUE 'Y'.
+       01  WS-CURR-AMOUNT-DISPLAY      PIC -(6)9.99.
+       01  WS-LINE-CURRENCY            PIC XXX.
+       01  WS-SECTION-HEADER-TEXT      PIC X(20).
       * Screen stuff:
        77  BUDGET-CHANGE-COL           PIC 99 VALUE 30.
        01  BUDGET-STATE                PIC 9.
            88  BUDGET-DEBIT            VALUE 4.                         4-red
            88  BUDGET-CREDIT           VALUE 2.                         2-green
+       LINKAGE SECTION.
+       01  PARM.
+           05  PARM-LENGTH             PIC 999.
+           05  PARM-DATA               PIC X(100).
+
        SCREEN SECTION.
        01  MAIN-SCREEN                 BLANK SCREEN
                                        FOREGROUND-COLOR 7
@@ -91,42 +213,436 @@
              04  LINE 5 COLUMN 3 VALUE 'Worst-case: '.
              04  PIC -(5)9.99 FROM WORST-CASE-BUDGET.
              04  PIC X FROM WS-CURRENCY.
+      *    Overall bankruptcy warning: distinct from the per-line red/
+      *    green of ONE-BUDGET-ENTRY, displayed separately (not part
+      *    of MAIN-SCREEN's unconditional DISPLAY) whenever WORST-CASE-
+      *    BUDGET or FINAL-BUDGET itself goes negative (see DISPLAY-
+      *    BUDGET-SCREEN).  Line 2 is otherwise left blank.
+       01  WARNING-BANNER             FOREGROUND-COLOR 7
+                                       BACKGROUND-COLOR 4
+                                       HIGHLIGHT.
+         02  LINE 2 COLUMN 1 ERASE EOL.
+         02  LINE 2 COLUMN 3
+             VALUE 'WARNING: PROJECTED BALANCE GOES NEGATIVE'.
        01  ONE-BUDGET-ENTRY.
          02  LINE CURSOR-LINE COLUMN BUDGET-CHANGE-COL
              PIC -(5)9.99 FROM CHANGE OF BUDGET-CHANGE(BUDGET-IDX)
              FOREGROUND-COLOR BUDGET-STATE.
-         02  PIC X FROM WS-CURRENCY.
+         02  PIC XXX FROM WS-LINE-CURRENCY.
          02  PIC XXX VALUE ' - '.
          02  PIC X(26) FROM COMMENT OF BUDGET-CHANGE(BUDGET-IDX).
+      *    Committed/potential section banner, displayed between the
+      *    two halves of the entry listing (see DISPLAY-BUDGET-SCREEN).
+      *    Committed covers REC-ACTUAL; potential covers REC-POTENTIAL
+      *    and REC-RECURRING, which only ever move WORST-CASE-BUDGET.
+       01  LISTING-SECTION-HEADER         HIGHLIGHT.
+         02  LINE CURSOR-LINE COLUMN 1 ERASE EOL.
+         02  LINE CURSOR-LINE COLUMN 3
+             PIC X(20) FROM WS-SECTION-HEADER-TEXT.
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING PARM.
+           PERFORM PARSE-PARM.
            OPEN INPUT BUDGET-FILE.
-           PERFORM VARYING BUDGET-IDX FROM 1 BY 1 UNTIL EOF
+           PERFORM VARYING BUDGET-IDX FROM 1 BY 1
+                   UNTIL EOF OR TABLE-FULL
                READ BUDGET-FILE INTO BUDGET-RECORD
                    AT END SET EOF TO TRUE
-                   NOT AT END PERFORM PROCESS-RECORD
+                   NOT AT END
+                       IF BUDGET-IDX > WS-MAX-ENTRIES THEN
+                           PERFORM REPORT-TABLE-OVERFLOW
+                       ELSE
+                           PERFORM PROCESS-RECORD
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE BUDGET-FILE.
 
+           IF TABLE-FULL THEN
+               GOBACK
+           END-IF.
+
+           IF CLOSE-MODE THEN
+               PERFORM CLOSE-PERIOD
+           ELSE
+               IF TOPEXP-MODE THEN
+                   PERFORM BUILD-TOP-EXPENSES
+                   PERFORM DISPLAY-TOP-EXPENSES
+               ELSE
+                   PERFORM DISPLAY-BUDGET-SCREEN
+               END-IF
+               PERFORM RECONCILE-BALANCE
+               PERFORM BUILD-CURRENCY-TOTALS
+               PERFORM DISPLAY-CURRENCY-TOTALS
+               PERFORM WRITE-REPORT-FILE
+           END-IF.
+           PERFORM APPEND-AUDIT-LINE.
+           GOBACK.
+
+       RECONCILE-BALANCE.
+           DISPLAY 'Actual bank balance today (blank to skip): '
+               WITH NO ADVANCING.
+           ACCEPT WS-RECON-INPUT FROM CONSOLE.
+           IF WS-RECON-INPUT = SPACES THEN
+               EXIT PARAGRAPH
+           END-IF.
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-RECON-INPUT))
+                   NOT = 0 THEN
+               DISPLAY 'Not a valid balance, skipping reconciliation.'
+               EXIT PARAGRAPH
+           END-IF.
+           COMPUTE WS-RECON-ACTUAL
+                 = FUNCTION NUMVAL(FUNCTION TRIM(WS-RECON-INPUT))
+           END-COMPUTE.
+           COMPUTE WS-RECON-DELTA = WS-RECON-ACTUAL - FINAL-BUDGET
+           END-COMPUTE.
+           MOVE WS-RECON-DELTA TO WS-RECON-DISPLAY.
+           IF FUNCTION ABS(WS-RECON-DELTA) > WS-RECON-TOLERANCE THEN
+               DISPLAY 'RECONCILIATION MISMATCH: statement differs '
+                       'from estimate by ' WS-RECON-DISPLAY
+           ELSE
+               DISPLAY 'Reconciled OK, delta ' WS-RECON-DISPLAY
+           END-IF.
+           EXIT PARAGRAPH.
+
+      *                                Totals-by-currency: a blank
+      *                                CURRENCY-CODE means the entry is
+      *                                in the program's default
+      *                                currency (WS-CURRENCY), kept
+      *                                under its own SPACES bucket so
+      *                                it doesn't get mixed in with a
+      *                                named foreign code.
+       BUILD-CURRENCY-TOTALS.
+           PERFORM VARYING BUDGET-IDX FROM 1 BY 1
+                   UNTIL BUDGET-IDX > ENTRY-COUNT
+               IF NOT REC-INITIAL OF BUDGET-CHANGE(BUDGET-IDX) THEN
+                   PERFORM FIND-OR-ADD-CURRENCY
+               END-IF
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+       FIND-OR-ADD-CURRENCY.
+           SET WS-CURR-FOUND-SWITCH TO 'N'.
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-IDX > WS-CURRENCY-COUNT
+               IF WS-CURR-CODE(WS-CURR-IDX)
+                       = CURRENCY-CODE OF BUDGET-CHANGE(BUDGET-IDX) THEN
+                   ADD CHANGE OF BUDGET-CHANGE(BUDGET-IDX)
+                       TO WS-CURR-SUM(WS-CURR-IDX)
+                   SET WS-CURR-FOUND TO TRUE
+                   SET WS-CURR-IDX TO WS-CURRENCY-COUNT
+               END-IF
+           END-PERFORM.
+           IF NOT WS-CURR-FOUND
+                   AND WS-CURRENCY-COUNT < WS-CURRENCY-TOTAL-SIZE THEN
+               ADD 1 TO WS-CURRENCY-COUNT
+               MOVE CURRENCY-CODE OF BUDGET-CHANGE(BUDGET-IDX)
+                   TO WS-CURR-CODE(WS-CURRENCY-COUNT)
+               MOVE CHANGE OF BUDGET-CHANGE(BUDGET-IDX)
+                   TO WS-CURR-SUM(WS-CURRENCY-COUNT)
+           END-IF.
+           EXIT PARAGRAPH.
+
+       DISPLAY-CURRENCY-TOTALS.
+      *    Nothing to show when every entry is in the default
+      *    currency (a single SPACES bucket with no named codes).
+           IF WS-CURRENCY-COUNT < 2 THEN
+               EXIT PARAGRAPH
+           END-IF.
+           DISPLAY ' '.
+           DISPLAY 'Totals by currency:'.
+           PERFORM VARYING WS-CURR-IDX FROM 1 BY 1
+                   UNTIL WS-CURR-IDX > WS-CURRENCY-COUNT
+               MOVE WS-CURR-SUM(WS-CURR-IDX) TO WS-CURR-AMOUNT-DISPLAY
+               IF WS-CURR-CODE(WS-CURR-IDX) = SPACES THEN
+                   DISPLAY '  ' WS-CURRENCY ' (default) '
+                           WS-CURR-AMOUNT-DISPLAY
+               ELSE
+                   DISPLAY '  ' WS-CURR-CODE(WS-CURR-IDX) ' '
+                           WS-CURR-AMOUNT-DISPLAY
+               END-IF
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+       DISPLAY-BUDGET-SCREEN.
            DISPLAY MAIN-SCREEN.
-      *    DISPLAY all the (relevant) budget change lines:
-           MOVE 3 TO CURSOR-LINE.
+           IF WORST-CASE-BUDGET < 0 OR FINAL-BUDGET < 0 THEN
+               DISPLAY WARNING-BANNER
+           END-IF.
+      *    DISPLAY the committed entries (REC-ACTUAL) first, then the
+      *    potential ones (REC-POTENTIAL/REC-RECURRING) under their own
+      *    heading, rather than mixing the two in one list.
+           MOVE 6 TO CURSOR-LINE.
+           MOVE 'Committed:' TO WS-SECTION-HEADER-TEXT.
+           DISPLAY LISTING-SECTION-HEADER.
+           ADD 1 TO CURSOR-LINE.
+           PERFORM VARYING BUDGET-IDX FROM 1 BY 1
+                   UNTIL BUDGET-IDX > ENTRY-COUNT
+               IF REC-ACTUAL OF BUDGET-CHANGE(BUDGET-IDX) THEN
+                   PERFORM DISPLAY-ONE-ENTRY-LINE
+               END-IF
+           END-PERFORM.
+
+           ADD 1 TO CURSOR-LINE.
+           MOVE 'Potential:' TO WS-SECTION-HEADER-TEXT.
+           DISPLAY LISTING-SECTION-HEADER.
+           ADD 1 TO CURSOR-LINE.
+           PERFORM VARYING BUDGET-IDX FROM 1 BY 1
+                   UNTIL BUDGET-IDX > ENTRY-COUNT
+               IF REC-POTENTIAL OF BUDGET-CHANGE(BUDGET-IDX)
+                       OR REC-RECURRING OF BUDGET-CHANGE(BUDGET-IDX)
+                   THEN
+                   PERFORM DISPLAY-ONE-ENTRY-LINE
+               END-IF
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+       DISPLAY-ONE-ENTRY-LINE.
+           IF CHANGE OF BUDGET-CHANGE(BUDGET-IDX) < 0 THEN
+                SET BUDGET-DEBIT TO TRUE
+           ELSE SET BUDGET-CREDIT TO TRUE
+           END-IF.
+           MOVE SPACES TO WS-LINE-CURRENCY.
+           MOVE WS-CURRENCY TO WS-LINE-CURRENCY(1:1).
+           IF CURRENCY-CODE OF BUDGET-CHANGE(BUDGET-IDX)
+                   NOT = SPACES THEN
+               MOVE CURRENCY-CODE OF BUDGET-CHANGE(BUDGET-IDX)
+                   TO WS-LINE-CURRENCY
+           END-IF.
+           DISPLAY ONE-BUDGET-ENTRY.
+           ADD 1 TO CURSOR-LINE.
+           EXIT PARAGRAPH.
+
+      *                                TOPEXP-MODE: scan the whole
+      *                                table once, keeping the 10
+      *                                largest debits and 10 largest
+      *                                credits in a pair of small
+      *                                insertion-sorted tables.
+       BUILD-TOP-EXPENSES.
            PERFORM VARYING BUDGET-IDX FROM 1 BY 1
                    UNTIL BUDGET-IDX > ENTRY-COUNT
                IF NOT REC-INITIAL OF BUDGET-CHANGE(BUDGET-IDX) THEN
                    IF CHANGE OF BUDGET-CHANGE(BUDGET-IDX) < 0 THEN
-                        SET BUDGET-DEBIT TO TRUE
-                   ELSE SET BUDGET-CREDIT TO TRUE
+                       PERFORM INSERT-TOP-DEBIT
+                   ELSE
+                       IF CHANGE OF BUDGET-CHANGE(BUDGET-IDX) > 0 THEN
+                           PERFORM INSERT-TOP-CREDIT
+                       END-IF
                    END-IF
-                   DISPLAY ONE-BUDGET-ENTRY
-                   ADD 1 TO CURSOR-LINE
                END-IF
            END-PERFORM.
-           GOBACK.
+           EXIT PARAGRAPH.
+
+       INSERT-TOP-DEBIT.
+           MOVE 'N' TO WS-FOUND-SLOT-SWITCH.
+           PERFORM VARYING WS-DEBIT-IDX FROM 1 BY 1
+                   UNTIL WS-DEBIT-IDX > WS-TOP-EXPENSE-SIZE
+                      OR WS-FOUND-SLOT
+               IF CHANGE OF BUDGET-CHANGE(BUDGET-IDX)
+                       < WS-TOP-DEBIT-CHANGE(WS-DEBIT-IDX) THEN
+                   SET WS-FOUND-SLOT TO TRUE
+               END-IF
+           END-PERFORM.
+      *    PERFORM VARYING bumps the index once more before the UNTIL
+      *    re-test sees WS-FOUND-SLOT, so back it off by one.
+           IF WS-FOUND-SLOT THEN
+               COMPUTE WS-INSERT-IDX = WS-DEBIT-IDX - 1
+               PERFORM VARYING WS-DEBIT-IDX FROM WS-TOP-EXPENSE-SIZE
+                       BY -1 UNTIL WS-DEBIT-IDX <= WS-INSERT-IDX
+                   MOVE WS-TOP-DEBIT-CHANGE(WS-DEBIT-IDX - 1)
+                       TO WS-TOP-DEBIT-CHANGE(WS-DEBIT-IDX)
+                   MOVE WS-TOP-DEBIT-COMMENT(WS-DEBIT-IDX - 1)
+                       TO WS-TOP-DEBIT-COMMENT(WS-DEBIT-IDX)
+               END-PERFORM
+               MOVE CHANGE OF BUDGET-CHANGE(BUDGET-IDX)
+                   TO WS-TOP-DEBIT-CHANGE(WS-INSERT-IDX)
+               MOVE COMMENT OF BUDGET-CHANGE(BUDGET-IDX)
+                   TO WS-TOP-DEBIT-COMMENT(WS-INSERT-IDX)
+           END-IF.
+           EXIT PARAGRAPH.
+
+       INSERT-TOP-CREDIT.
+           MOVE 'N' TO WS-FOUND-SLOT-SWITCH.
+           PERFORM VARYING WS-CREDIT-IDX FROM 1 BY 1
+                   UNTIL WS-CREDIT-IDX > WS-TOP-EXPENSE-SIZE
+                      OR WS-FOUND-SLOT
+               IF CHANGE OF BUDGET-CHANGE(BUDGET-IDX)
+                       > WS-TOP-CREDIT-CHANGE(WS-CREDIT-IDX) THEN
+                   SET WS-FOUND-SLOT TO TRUE
+               END-IF
+           END-PERFORM.
+      *    Same off-by-one correction as INSERT-TOP-DEBIT.
+           IF WS-FOUND-SLOT THEN
+               COMPUTE WS-INSERT-IDX = WS-CREDIT-IDX - 1
+               PERFORM VARYING WS-CREDIT-IDX FROM WS-TOP-EXPENSE-SIZE
+                       BY -1 UNTIL WS-CREDIT-IDX <= WS-INSERT-IDX
+                   MOVE WS-TOP-CREDIT-CHANGE(WS-CREDIT-IDX - 1)
+                       TO WS-TOP-CREDIT-CHANGE(WS-CREDIT-IDX)
+                   MOVE WS-TOP-CREDIT-COMMENT(WS-CREDIT-IDX - 1)
+                       TO WS-TOP-CREDIT-COMMENT(WS-CREDIT-IDX)
+               END-PERFORM
+               MOVE CHANGE OF BUDGET-CHANGE(BUDGET-IDX)
+                   TO WS-TOP-CREDIT-CHANGE(WS-INSERT-IDX)
+               MOVE COMMENT OF BUDGET-CHANGE(BUDGET-IDX)
+                   TO WS-TOP-CREDIT-COMMENT(WS-INSERT-IDX)
+           END-IF.
+           EXIT PARAGRAPH.
+
+       DISPLAY-TOP-EXPENSES.
+           DISPLAY 'Top ' WS-TOP-EXPENSE-SIZE ' debits:'.
+           PERFORM VARYING WS-DEBIT-IDX FROM 1 BY 1
+                   UNTIL WS-DEBIT-IDX > WS-TOP-EXPENSE-SIZE
+               IF WS-TOP-DEBIT-CHANGE(WS-DEBIT-IDX) < 0 THEN
+                   MOVE WS-TOP-DEBIT-CHANGE(WS-DEBIT-IDX)
+                       TO WS-TOP-AMOUNT-DISPLAY
+                   DISPLAY '  ' WS-TOP-AMOUNT-DISPLAY ' - '
+                           WS-TOP-DEBIT-COMMENT(WS-DEBIT-IDX)
+               END-IF
+           END-PERFORM.
+           DISPLAY 'Top ' WS-TOP-EXPENSE-SIZE ' credits:'.
+           PERFORM VARYING WS-CREDIT-IDX FROM 1 BY 1
+                   UNTIL WS-CREDIT-IDX > WS-TOP-EXPENSE-SIZE
+               IF WS-TOP-CREDIT-CHANGE(WS-CREDIT-IDX) > 0 THEN
+                   MOVE WS-TOP-CREDIT-CHANGE(WS-CREDIT-IDX)
+                       TO WS-TOP-AMOUNT-DISPLAY
+                   DISPLAY '  ' WS-TOP-AMOUNT-DISPLAY ' - '
+                           WS-TOP-CREDIT-COMMENT(WS-CREDIT-IDX)
+               END-IF
+           END-PERFORM.
+           EXIT PARAGRAPH.
+
+       WRITE-REPORT-FILE.
+           MOVE SPACES TO WS-REPORT-FILE-NAME.
+           STRING FUNCTION TRIM(WS-LEDGER-FILE-NAME) DELIMITED BY SIZE
+                  '.RPT'               DELIMITED BY SIZE
+                  INTO WS-REPORT-FILE-NAME
+           END-STRING.
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE INITIAL-BUDGET TO WS-REPORT-AMOUNT-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Initial:    ' DELIMITED BY SIZE
+                  WS-REPORT-AMOUNT-DISPLAY DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+
+           MOVE FINAL-BUDGET TO WS-REPORT-AMOUNT-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Estimated:  ' DELIMITED BY SIZE
+                  WS-REPORT-AMOUNT-DISPLAY DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+
+           MOVE WORST-CASE-BUDGET TO WS-REPORT-AMOUNT-DISPLAY.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Worst-case: ' DELIMITED BY SIZE
+                  WS-REPORT-AMOUNT-DISPLAY DELIMITED BY SIZE
+                  INTO REPORT-LINE
+           END-STRING.
+           WRITE REPORT-LINE.
+
+           PERFORM VARYING BUDGET-IDX FROM 1 BY 1
+                   UNTIL BUDGET-IDX > ENTRY-COUNT
+               IF NOT REC-INITIAL OF BUDGET-CHANGE(BUDGET-IDX) THEN
+                   MOVE CHANGE OF BUDGET-CHANGE(BUDGET-IDX)
+                       TO WS-REPORT-AMOUNT-DISPLAY
+                   MOVE SPACES TO REPORT-LINE
+                   STRING WS-REPORT-AMOUNT-DISPLAY DELIMITED BY SIZE
+                          ' - '         DELIMITED BY SIZE
+                          COMMENT OF BUDGET-CHANGE(BUDGET-IDX)
+                                        DELIMITED BY SIZE
+                          INTO REPORT-LINE
+                   END-STRING
+                   WRITE REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+           CLOSE REPORT-FILE.
+           EXIT PARAGRAPH.
+
+      *                                One line per run, appended to a
+      *                                shared audit trail under DATA/
+      *                                regardless of which ledger ran,
+      *                                so a projection that changes
+      *                                unexpectedly between two runs on
+      *                                the same file can be traced to
+      *                                when (and by how much).
+       APPEND-AUDIT-LINE.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           STRING WS-AUDIT-DATE             DELIMITED BY SIZE
+                  '-'                       DELIMITED BY SIZE
+                  WS-AUDIT-TIME(1:6)         DELIMITED BY SIZE
+                  INTO WS-AUDIT-TIMESTAMP
+           END-STRING.
+           MOVE SPACES TO AUDIT-LINE.
+           MOVE INITIAL-BUDGET TO WS-AUDIT-INITIAL-DISPLAY.
+           MOVE FINAL-BUDGET TO WS-AUDIT-FINAL-DISPLAY.
+           MOVE WORST-CASE-BUDGET TO WS-AUDIT-WORST-DISPLAY.
+           MOVE ENTRY-COUNT TO WS-AUDIT-COUNT-DISPLAY.
+           STRING WS-AUDIT-TIMESTAMP      DELIMITED BY SIZE
+                  ' initial='             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-INITIAL-DISPLAY)
+                                           DELIMITED BY SIZE
+                  ' final='               DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-FINAL-DISPLAY)
+                                           DELIMITED BY SIZE
+                  ' worst-case='          DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-WORST-DISPLAY)
+                                           DELIMITED BY SIZE
+                  ' entries='             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AUDIT-COUNT-DISPLAY)
+                                           DELIMITED BY SIZE
+                  INTO AUDIT-LINE
+           END-STRING.
+           OPEN EXTEND AUDIT-FILE.
+      *    First run: DATA/AUDIT.LOG doesn't exist yet for EXTEND to
+      *    append to, so fall back to creating it.
+           IF WS-AUDIT-STATUS = '35' THEN
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-FILE.
+           EXIT PARAGRAPH.
+
+       CLOSE-PERIOD.
+           MOVE FINAL-BUDGET TO NP-CHANGE.
+           SET REC-INITIAL OF NEXT-PERIOD-RECORD TO TRUE.
+           MOVE 'Opening balance c/f' TO NP-COMMENT.
+           OPEN OUTPUT NEXT-PERIOD-FILE.
+           WRITE NEXT-PERIOD-RECORD.
+           CLOSE NEXT-PERIOD-FILE.
+
+           MOVE SPACES TO WS-ARCHIVE-FILE-NAME.
+           STRING FUNCTION TRIM(WS-LEDGER-FILE-NAME) DELIMITED BY SIZE
+                  '.CLOSED'             DELIMITED BY SIZE
+                  INTO WS-ARCHIVE-FILE-NAME
+           END-STRING.
+           CALL 'CBL_RENAME_FILE' USING WS-LEDGER-FILE-NAME
+                                         WS-ARCHIVE-FILE-NAME.
+
+           DISPLAY 'Period closed: ' FUNCTION TRIM(WS-LEDGER-FILE-NAME)
+                   ' archived as ' FUNCTION TRIM(WS-ARCHIVE-FILE-NAME).
+           MOVE FINAL-BUDGET TO WS-CLOSE-BUDGET-DISPLAY.
+           DISPLAY 'Opening balance of ' WS-CLOSE-BUDGET-DISPLAY
+                   ' carried into ' FUNCTION TRIM(WS-NEXT-FILE-NAME).
+           EXIT PARAGRAPH.
+
+       REPORT-TABLE-OVERFLOW.
+           DISPLAY 'Ledger has more than ' WS-MAX-ENTRIES
+                   ' entries, aborting.'.
+           MOVE 116 TO RETURN-CODE.
+           SET TABLE-FULL TO TRUE.
+           EXIT PARAGRAPH.
 
        PROCESS-RECORD.
            MOVE CORR BUDGET-RECORD TO BUDGET-CHANGE(BUDGET-IDX).
+           IF REC-RECURRING OF BUDGET-RECORD THEN
+               IF REPEAT-COUNT OF BUDGET-CHANGE(BUDGET-IDX) = 0 THEN
+                   MOVE 1 TO REPEAT-COUNT OF BUDGET-CHANGE(BUDGET-IDX)
+               END-IF
+           END-IF.
            EVALUATE TRUE
                WHEN REC-INITIAL OF BUDGET-RECORD
                    MOVE CHANGE OF BUDGET-RECORD TO INITIAL-BUDGET
@@ -134,6 +650,8 @@
                    MOVE INITIAL-BUDGET TO WORST-CASE-BUDGET
                WHEN REC-POTENTIAL OF BUDGET-RECORD
                    PERFORM COMPUTE-POTENTIAL-BUDGET
+               WHEN REC-RECURRING OF BUDGET-RECORD
+                   PERFORM COMPUTE-RECURRING-BUDGET
                WHEN OTHER
                    PERFORM COMPUTE-POTENTIAL-BUDGET
                    COMPUTE FINAL-BUDGET
@@ -148,3 +666,53 @@
                  = WORST-CASE-BUDGET
                  + CHANGE OF BUDGET-CHANGE(BUDGET-IDX).
            EXIT PARAGRAPH.
+
+      *                                A recurring line (rent, a
+      *                                subscription, …) folds into the
+      *                                worst case once per period it
+      *                                will repeat over, not just once.
+       COMPUTE-RECURRING-BUDGET.
+           COMPUTE WORST-CASE-BUDGET
+                 = WORST-CASE-BUDGET
+                 + CHANGE OF BUDGET-CHANGE(BUDGET-IDX)
+                 * REPEAT-COUNT OF BUDGET-CHANGE(BUDGET-IDX).
+           EXIT PARAGRAPH.
+
+       PARSE-PARM.
+           IF PARM-LENGTH OF PARM > 0 THEN
+               PERFORM SPLIT-PARM-TOKENS
+               PERFORM APPLY-PARM-TOKENS
+           END-IF.
+           EXIT PARAGRAPH.
+
+       SPLIT-PARM-TOKENS.
+           MOVE SPACES TO WS-PARM-TOKENS.
+           MOVE 0 TO WS-PARM-TOKEN-COUNT.
+           UNSTRING PARM-DATA OF PARM
+               DELIMITED BY ALL SPACE
+               INTO WS-PARM-TOKEN(1) WS-PARM-TOKEN(2) WS-PARM-TOKEN(3)
+                    WS-PARM-TOKEN(4) WS-PARM-TOKEN(5)
+               TALLYING IN WS-PARM-TOKEN-COUNT
+           END-UNSTRING.
+           EXIT PARAGRAPH.
+
+       APPLY-PARM-TOKENS.
+      *    First token, if given, overrides the ledger file name.
+           IF WS-PARM-TOKEN-COUNT > 0
+              AND WS-PARM-TOKEN(1) NOT = SPACES THEN
+               MOVE WS-PARM-TOKEN(1) TO WS-LEDGER-FILE-NAME
+           END-IF.
+      *    'CLOSE <next-period-file>' switches to close-period batch
+      *    mode instead of the interactive screen.
+           IF WS-PARM-TOKEN-COUNT > 1
+              AND WS-PARM-TOKEN(2) = 'CLOSE' THEN
+               SET CLOSE-MODE TO TRUE
+               MOVE WS-PARM-TOKEN(3) TO WS-NEXT-FILE-NAME
+           END-IF.
+      *    'TOPEXP' swaps the screen listing for a top-10-debits/
+      *    top-10-credits report (see BUILD-TOP-EXPENSES).
+           IF WS-PARM-TOKEN-COUNT > 1
+              AND WS-PARM-TOKEN(2) = 'TOPEXP' THEN
+               SET TOPEXP-MODE TO TRUE
+           END-IF.
+           EXIT PARAGRAPH.
